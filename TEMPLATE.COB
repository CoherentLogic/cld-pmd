@@ -12,26 +12,474 @@
 001200 INPUT-OUTPUT SECTION.
 001300 FILE-CONTROL.
 001400
-001500 DATA DIVISION.
-001600 FILE SECTION.
-001700
-001800 WORKING-STORAGE SECTION.
-001900
-002000 PROCEDURE DIVISION.
-002100 PROGRAM-BEGIN.
-002200    	PERFORM OPENING-PROCEDURE.
-002300    	PERFORM MAIN-PROCESS.
-002400    	PERFORM CLOSING-PROCEDURE.
-002500
-002600 PROGRAM-EXIT.
-002700    	EXIT PROGRAM.
-002800
-002900 PROGRAM-DONE.
-003000    	STOP RUN.
-003100
-003200 OPENING-PROCEDURE.
-003300
-003400 CLOSING-PROCEDURE.
-003500
-003600 MAIN-PROCESS.
-003700
+001500    	SELECT PARM-FILE ASSIGN TO "PARMFILE"
+001600    	    ORGANIZATION IS LINE SEQUENTIAL
+001700    	    FILE STATUS IS WS-PARM-STATUS.
+001800
+001900    	SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+002000    	    ORGANIZATION IS SEQUENTIAL
+002100    	    FILE STATUS IS WS-CHECKPOINT-STATUS.
+002200
+002300    	SELECT REPORT-FILE ASSIGN TO "REPTFILE"
+002400    	    ORGANIZATION IS LINE SEQUENTIAL
+002500    	    FILE STATUS IS WS-REPORT-STATUS.
+002600
+002700    	SELECT JOURNAL-FILE ASSIGN TO "JRNLFILE"
+002800    	    ORGANIZATION IS LINE SEQUENTIAL
+002900    	    FILE STATUS IS WS-JOURNAL-STATUS.
+003000
+003100    	SELECT REJECT-FILE ASSIGN TO "REJCTFIL"
+003200    	    ORGANIZATION IS LINE SEQUENTIAL
+003300    	    FILE STATUS IS WS-REJECT-STATUS.
+003400
+003500    	SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK".
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900
+004000 FD  PARM-FILE.
+004100 01  PARM-RECORD.
+004200     COPY PARMREC.
+004300
+004400 FD  CHECKPOINT-FILE.
+004500 01  CHECKPOINT-RECORD.
+004600     COPY CHKPTREC.
+004700
+004800 FD  REPORT-FILE.
+004900 01  REPORT-RECORD             PIC X(132).
+005000
+005100 FD  JOURNAL-FILE.
+005200 01  JOURNAL-RECORD.
+005300     COPY AUDITREC.
+005400
+005500 FD  REJECT-FILE.
+005600 01  REJECT-RECORD.
+005700     COPY REJCTREC.
+005800
+005900 SD  SORT-WORK-FILE.
+006000 01  SORT-WORK-RECORD           PIC X(200).
+006100
+006200 WORKING-STORAGE SECTION.
+006300
+006400*    SHARED FILE-STATUS-CHECK CONTROLS
+006500 01  WS-CHECK-FILE-NAME        PIC X(20)  VALUE SPACES.
+006600 01  WS-CHECK-FILE-STATUS      PIC X(02)  VALUE SPACES.
+006700
+006800*    STANDARD JOB RETURN CODE, MOVED TO RETURN-CODE BY
+006900*    PROGRAM-DONE.  RANGES:
+007000*      0  = CLEAN RUN
+007100*      4  = WARNING / REJECTS PRESENT
+007200*      8  = DATA ERROR
+007300*     16  = ABEND
+007400 01  WS-RETURN-CODE            PIC 9(02)  VALUE ZERO.
+007500     88  WS-RC-CLEAN                       VALUE 0.
+007600     88  WS-RC-WARNING                     VALUE 4.
+007700     88  WS-RC-DATA-ERROR                  VALUE 8.
+007800     88  WS-RC-ABEND                       VALUE 16.
+007900
+008000*    PARAMETER-CARD CONTROLS
+008100 01  WS-PARM-STATUS            PIC X(02)  VALUE SPACES.
+008200
+008300*    REJECT/SUSPENSE CONTROLS
+008400 01  WS-REJECT-STATUS          PIC X(02)  VALUE SPACES.
+008500 01  WS-REJECT-ORIGINAL-RECORD PIC X(132) VALUE SPACES.
+008600 01  WS-REJECT-FAILING-FIELD   PIC X(30)  VALUE SPACES.
+008700 01  WS-REJECT-REASON-CODE     PIC X(04)  VALUE SPACES.
+008800*    SET BY VALIDATE-RECORD SO MAIN-PROCESS CAN SKIP THE
+008900*    UPDATE/CALL-EXTERNAL PATH FOR A RECORD THAT WAS SUSPENDED.
+009000 01  WS-VALIDATION-SWITCH      PIC X(01)  VALUE "Y".
+009100     88  RECORD-ACCEPTED                  VALUE "Y".
+009200     88  RECORD-REJECTED                  VALUE "N".
+009300
+009400*    OPTIONAL SORT/MERGE CONTROLS.  DERIVED EXTRACT-AND-REPORT
+009500*    PROGRAMS SET SORT-REQUIRED ON AND SUPPLY THE RELEASE/RETURN
+009600*    LOGIC; A JOB WITH NO SORT STEP LEAVES THIS OFF AND
+009700*    SORT-CONTROL-STEP IS A NO-OP.
+009800 01  WS-SORT-SWITCH            PIC X(01)  VALUE "N".
+009900     88  SORT-REQUIRED                     VALUE "Y".
+010000     88  SORT-NOT-REQUIRED                 VALUE "N".
+010100
+010200*    RESTART/CHECKPOINT CONTROLS
+010300 01  WS-CHECKPOINT-STATUS      PIC X(02)  VALUE SPACES.
+010400*    PROGRAM IDENTIFIER WRITTEN TO THE CHECKPOINT (CK-PROGRAM-ID),
+010500*    THE AUDIT JOURNAL (JNL-PROGRAM-ID) AND THE RUN-SUMMARY
+010600*    BANNER.  PROGRAMS CLONED FROM THIS TEMPLATE MUST CHANGE THIS
+010700*    VALUE TO MATCH THEIR OWN PROGRAM-ID WHEN THEY RENAME IT, OR
+010800*    ALL THREE FEATURES WILL KEEP REPORTING THE RUN AS "TEMPLATE".
+010900 01  WS-WORK-PROGRAM-ID        PIC X(08)  VALUE "TEMPLATE".
+011000 01  WS-LAST-KEY-PROCESSED     PIC X(20)  VALUE SPACES.
+011100 01  WS-RECORD-COUNT           PIC 9(09)  VALUE ZERO.
+011200 01  WS-ABEND-SWITCH           PIC X(01)  VALUE "N".
+011300     88  ABEND-OCCURRED                   VALUE "Y".
+011400     88  NO-ABEND-OCCURRED                VALUE "N".
+011500*    SET ON ENTRY TO CLOSING-PROCEDURE SO A FAILURE WHILE
+011600*    CLOSING (E.G. THE CHECKPOINT WRITE OR A FILE CLOSE ITSELF
+011700*    FAILING) CANNOT SEND FILE-STATUS-CHECK BACK INTO
+011800*    CLOSING-PROCEDURE A SECOND TIME.
+011900 01  WS-CLOSING-SWITCH         PIC X(01)  VALUE "N".
+012000     88  CLOSING-IN-PROGRESS              VALUE "Y".
+012100     88  CLOSING-NOT-IN-PROGRESS          VALUE "N".
+012200 01  WS-RESTART-SWITCH         PIC X(01)  VALUE "N".
+012300     88  RESTART-IN-PROGRESS              VALUE "Y".
+012400     88  NORMAL-START                     VALUE "N".
+012500
+012600*    AUDIT/JOURNAL CONTROLS
+012700 01  WS-JOURNAL-STATUS         PIC X(02)  VALUE SPACES.
+012800 01  WS-JOURNAL-KEY            PIC X(20)  VALUE SPACES.
+012900 01  WS-JOURNAL-BEFORE         PIC X(80)  VALUE SPACES.
+013000 01  WS-JOURNAL-AFTER          PIC X(80)  VALUE SPACES.
+013100
+013200*    CENTRALIZED DATE-WINDOW/CENTURY CONTROLS
+013300     COPY DATEUTIL.
+013400
+013500*    OUTBOUND SUBPROGRAM CALL CONTROLS
+013600 01  WS-COMM-AREA.
+013700     COPY COMMAREA.
+013800
+013900*    RUN-SUMMARY BANNER CONTROLS
+014000 01  WS-REPORT-STATUS          PIC X(02)  VALUE SPACES.
+014100 01  WS-RUN-START-TIME.
+014200     05  WS-START-HH           PIC 99     VALUE ZERO.
+014300     05  WS-START-MM           PIC 99     VALUE ZERO.
+014400     05  WS-START-SS           PIC 99     VALUE ZERO.
+014500     05  WS-START-HS           PIC 99     VALUE ZERO.
+014600 01  WS-RUN-STOP-TIME.
+014700     05  WS-STOP-HH            PIC 99     VALUE ZERO.
+014800     05  WS-STOP-MM            PIC 99     VALUE ZERO.
+014900     05  WS-STOP-SS            PIC 99     VALUE ZERO.
+015000     05  WS-STOP-HS            PIC 99     VALUE ZERO.
+015100 01  WS-ELAPSED-SECONDS        PIC 9(07)  VALUE ZERO.
+015200 01  WS-RECORDS-READ           PIC 9(09)  VALUE ZERO.
+015300 01  WS-RECORDS-WRITTEN        PIC 9(09)  VALUE ZERO.
+015400 01  WS-RECORDS-REJECTED       PIC 9(09)  VALUE ZERO.
+015500 01  WS-BANNER-LINE            PIC X(132) VALUE SPACES.
+015600
+015700 PROCEDURE DIVISION.
+015800 PROGRAM-BEGIN.
+015900    	PERFORM OPENING-PROCEDURE.
+016000    	PERFORM SORT-CONTROL-STEP.
+016100    	PERFORM MAIN-PROCESS.
+016200    	PERFORM CLOSING-PROCEDURE.
+016300    	PERFORM PROGRAM-DONE.
+016400
+016500 PROGRAM-EXIT.
+016600    	EXIT PROGRAM.
+016700
+016800 PROGRAM-DONE.
+016900    	MOVE WS-RETURN-CODE TO RETURN-CODE.
+017000    	STOP RUN.
+017100
+017200 OPENING-PROCEDURE.
+017300    	ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+017400    	ACCEPT WS-RUN-START-TIME FROM TIME.
+017500    	PERFORM READ-CHECKPOINT-RECORD.
+017600    	PERFORM READ-PARM-RECORD.
+017700    	PERFORM OPEN-JOURNAL-FILE.
+017800    	PERFORM OPEN-REJECT-FILE.
+017900
+018000*    ON A RESTART (REQ 000), OPEN EXTEND INSTEAD OF OUTPUT SO
+018100*    JOURNAL/REJECT ROWS WRITTEN BY THE ABORTED ATTEMPT OF THIS
+018200*    SAME RUN ARE NOT TRUNCATED AWAY BY THE RESTART ATTEMPT.
+018300 OPEN-JOURNAL-FILE.
+018400    	IF RESTART-IN-PROGRESS
+018500    	OPEN EXTEND JOURNAL-FILE
+018600    	ELSE
+018700    	OPEN OUTPUT JOURNAL-FILE
+018800    	END-IF.
+018900    	MOVE "JOURNAL-FILE" TO WS-CHECK-FILE-NAME.
+019000    	MOVE WS-JOURNAL-STATUS TO WS-CHECK-FILE-STATUS.
+019100    	PERFORM FILE-STATUS-CHECK.
+019200
+019300 OPEN-REJECT-FILE.
+019400    	IF RESTART-IN-PROGRESS
+019500    	OPEN EXTEND REJECT-FILE
+019600    	ELSE
+019700    	OPEN OUTPUT REJECT-FILE
+019800    	END-IF.
+019900    	MOVE "REJECT-FILE" TO WS-CHECK-FILE-NAME.
+020000    	MOVE WS-REJECT-STATUS TO WS-CHECK-FILE-STATUS.
+020100    	PERFORM FILE-STATUS-CHECK.
+020200
+020300 READ-PARM-RECORD.
+020400    	OPEN INPUT PARM-FILE.
+020500    	MOVE "PARM-FILE" TO WS-CHECK-FILE-NAME.
+020600    	MOVE WS-PARM-STATUS TO WS-CHECK-FILE-STATUS.
+020700    	PERFORM FILE-STATUS-CHECK.
+020800    	READ PARM-FILE.
+020900    	MOVE WS-PARM-STATUS TO WS-CHECK-FILE-STATUS.
+021000    	PERFORM FILE-STATUS-CHECK.
+021100    	CLOSE PARM-FILE.
+021200    	MOVE WS-PARM-STATUS TO WS-CHECK-FILE-STATUS.
+021300    	PERFORM FILE-STATUS-CHECK.
+021400
+021500 READ-CHECKPOINT-RECORD.
+021600    	OPEN I-O CHECKPOINT-FILE.
+021700    	IF WS-CHECKPOINT-STATUS = "35"
+021800    	OPEN OUTPUT CHECKPOINT-FILE
+021900    	CLOSE CHECKPOINT-FILE
+022000    	OPEN I-O CHECKPOINT-FILE
+022100    	END-IF.
+022200    	MOVE "CHECKPOINT-FILE" TO WS-CHECK-FILE-NAME.
+022300    	MOVE WS-CHECKPOINT-STATUS TO WS-CHECK-FILE-STATUS.
+022400    	PERFORM FILE-STATUS-CHECK.
+022500    	READ CHECKPOINT-FILE
+022600    	AT END
+022700    	SET NORMAL-START TO TRUE
+022800    	INITIALIZE CHECKPOINT-RECORD
+022900    	MOVE WS-WORK-PROGRAM-ID TO CK-PROGRAM-ID
+023000    	SET CK-RESTART-NOT-NEEDED TO TRUE
+023100    	NOT AT END
+023200    	IF CK-RESTART-NEEDED
+023300    	SET RESTART-IN-PROGRESS TO TRUE
+023400    	MOVE CK-LAST-KEY-PROCESSED TO WS-LAST-KEY-PROCESSED
+023500    	MOVE CK-RECORD-COUNT TO WS-RECORD-COUNT
+023600    	DISPLAY "RESTARTING " WS-WORK-PROGRAM-ID
+023700    	" FROM KEY " WS-LAST-KEY-PROCESSED
+023800    	ELSE
+023900    	SET NORMAL-START TO TRUE
+024000    	END-IF
+024100    	END-READ.
+024200    	MOVE WS-CHECKPOINT-STATUS TO WS-CHECK-FILE-STATUS.
+024300    	PERFORM FILE-STATUS-CHECK.
+024400
+024500*    OPTIONAL SORT STEP, RUN BETWEEN OPENING-PROCEDURE AND
+024600*    MAIN-PROCESS.  EXTRACT-AND-REPORT PROGRAMS TURN ON
+024700*    SORT-REQUIRED AND SUPPLY THE RELEASE/RETURN LOGIC BELOW;
+024800*    OTHER PROGRAMS LEAVE IT OFF AND THIS PARAGRAPH DOES NOTHING.
+024900 SORT-CONTROL-STEP.
+025000    	IF SORT-REQUIRED
+025100    	SORT SORT-WORK-FILE ON ASCENDING KEY SORT-WORK-RECORD
+025200    	    INPUT PROCEDURE IS SORT-RELEASE-RECORDS
+025300    	    OUTPUT PROCEDURE IS SORT-RETURN-RECORDS
+025400    	IF SORT-RETURN NOT = ZERO
+025500    	DISPLAY "SORT FAILED - SORT-RETURN = " SORT-RETURN
+025600    	SET WS-RC-DATA-ERROR TO TRUE
+025700    	SET ABEND-OCCURRED TO TRUE
+025800    	PERFORM CLOSING-PROCEDURE
+025900    	PERFORM PROGRAM-DONE
+026000    	END-IF
+026100    	END-IF.
+026200
+026300*    DERIVED PROGRAMS REPLACE THIS WITH LOGIC THAT READS THE
+026400*    INPUT FILE AND RELEASES SORT-WORK-RECORD FOR EACH RECORD.
+026500 SORT-RELEASE-RECORDS.
+026600    	CONTINUE.
+026700
+026800*    DERIVED PROGRAMS REPLACE THIS WITH LOGIC THAT RETURNS EACH
+026900*    SORTED SORT-WORK-RECORD AND PROCESSES/WRITES IT.
+027000 SORT-RETURN-RECORDS.
+027100    	CONTINUE.
+027200
+027300 CLOSING-PROCEDURE.
+027400    	SET CLOSING-IN-PROGRESS TO TRUE.
+027500    	PERFORM WRITE-CHECKPOINT-RECORD.
+027600    	PERFORM CLOSE-JOURNAL-FILE.
+027700    	PERFORM CLOSE-REJECT-FILE.
+027800    	PERFORM WRITE-RUN-SUMMARY.
+027900
+028000 WRITE-CHECKPOINT-RECORD.
+028100    	MOVE WS-WORK-PROGRAM-ID TO CK-PROGRAM-ID.
+028200    	MOVE WS-LAST-KEY-PROCESSED TO CK-LAST-KEY-PROCESSED.
+028300    	MOVE WS-RECORD-COUNT TO CK-RECORD-COUNT.
+028400    	IF ABEND-OCCURRED
+028500    	SET CK-RESTART-NEEDED TO TRUE
+028600    	ELSE
+028700    	SET CK-RESTART-NOT-NEEDED TO TRUE
+028800    	END-IF.
+028900    	CLOSE CHECKPOINT-FILE.
+029000    	MOVE "CHECKPOINT-FILE" TO WS-CHECK-FILE-NAME.
+029100    	MOVE WS-CHECKPOINT-STATUS TO WS-CHECK-FILE-STATUS.
+029200    	PERFORM FILE-STATUS-CHECK.
+029300    	OPEN OUTPUT CHECKPOINT-FILE.
+029400    	MOVE WS-CHECKPOINT-STATUS TO WS-CHECK-FILE-STATUS.
+029500    	PERFORM FILE-STATUS-CHECK.
+029600    	WRITE CHECKPOINT-RECORD.
+029700    	MOVE WS-CHECKPOINT-STATUS TO WS-CHECK-FILE-STATUS.
+029800    	PERFORM FILE-STATUS-CHECK.
+029900    	CLOSE CHECKPOINT-FILE.
+030000    	MOVE WS-CHECKPOINT-STATUS TO WS-CHECK-FILE-STATUS.
+030100    	PERFORM FILE-STATUS-CHECK.
+030200
+030300*    CLOSE THE JOURNAL FILE OPENED IN OPENING-PROCEDURE.
+030400 CLOSE-JOURNAL-FILE.
+030500    	CLOSE JOURNAL-FILE.
+030600    	MOVE "JOURNAL-FILE" TO WS-CHECK-FILE-NAME.
+030700    	MOVE WS-JOURNAL-STATUS TO WS-CHECK-FILE-STATUS.
+030800    	PERFORM FILE-STATUS-CHECK.
+030900
+031000*    CLOSE THE REJECT FILE OPENED IN OPENING-PROCEDURE.
+031100 CLOSE-REJECT-FILE.
+031200    	CLOSE REJECT-FILE.
+031300    	MOVE "REJECT-FILE" TO WS-CHECK-FILE-NAME.
+031400    	MOVE WS-REJECT-STATUS TO WS-CHECK-FILE-STATUS.
+031500    	PERFORM FILE-STATUS-CHECK.
+031600
+031700*    STANDARD END-OF-JOB BANNER, WRITTEN TO REPORT-FILE SO JOB
+031800*    HEALTH IS VISIBLE ON THE SPOOLED OUTPUT THE NEXT MORNING.
+031900*    ELAPSED TIME IS HH:MM:SS WITHIN A SINGLE RUN; IT DOES NOT
+032000*    ADJUST FOR A RUN THAT CROSSES MIDNIGHT.
+032100 WRITE-RUN-SUMMARY.
+032200    	ACCEPT WS-RUN-STOP-TIME FROM TIME.
+032300    	COMPUTE WS-ELAPSED-SECONDS =
+032400    	    ((WS-STOP-HH - WS-START-HH) * 3600) +
+032500    	    ((WS-STOP-MM - WS-START-MM) * 60) +
+032600    	    (WS-STOP-SS - WS-START-SS).
+032700    	OPEN OUTPUT REPORT-FILE.
+032800    	MOVE "REPORT-FILE" TO WS-CHECK-FILE-NAME.
+032900    	MOVE WS-REPORT-STATUS TO WS-CHECK-FILE-STATUS.
+033000    	PERFORM FILE-STATUS-CHECK.
+033100    	MOVE SPACES TO WS-BANNER-LINE.
+033200    	STRING "RUN SUMMARY FOR PROGRAM: " WS-WORK-PROGRAM-ID
+033300    	    DELIMITED BY SIZE INTO WS-BANNER-LINE.
+033400    	WRITE REPORT-RECORD FROM WS-BANNER-LINE.
+033500    	MOVE WS-REPORT-STATUS TO WS-CHECK-FILE-STATUS.
+033600    	PERFORM FILE-STATUS-CHECK.
+033700    	MOVE SPACES TO WS-BANNER-LINE.
+033800    	STRING "RUN DATE: " WS-CURRENT-DATE
+033900    	    "   START: " WS-START-HH ":" WS-START-MM ":"
+034000    	    WS-START-SS
+034100    	    "   STOP: "  WS-STOP-HH ":" WS-STOP-MM ":"
+034200    	    WS-STOP-SS
+034300    	    DELIMITED BY SIZE INTO WS-BANNER-LINE.
+034400    	WRITE REPORT-RECORD FROM WS-BANNER-LINE.
+034500    	MOVE WS-REPORT-STATUS TO WS-CHECK-FILE-STATUS.
+034600    	PERFORM FILE-STATUS-CHECK.
+034700    	MOVE SPACES TO WS-BANNER-LINE.
+034800    	STRING "RECORDS READ: " WS-RECORDS-READ
+034900    	    "   WRITTEN: " WS-RECORDS-WRITTEN
+035000    	    "   REJECTED: " WS-RECORDS-REJECTED
+035100    	    DELIMITED BY SIZE INTO WS-BANNER-LINE.
+035200    	WRITE REPORT-RECORD FROM WS-BANNER-LINE.
+035300    	MOVE WS-REPORT-STATUS TO WS-CHECK-FILE-STATUS.
+035400    	PERFORM FILE-STATUS-CHECK.
+035500    	MOVE SPACES TO WS-BANNER-LINE.
+035600    	STRING "ELAPSED SECONDS: " WS-ELAPSED-SECONDS
+035700    	    DELIMITED BY SIZE INTO WS-BANNER-LINE.
+035800    	WRITE REPORT-RECORD FROM WS-BANNER-LINE.
+035900    	MOVE WS-REPORT-STATUS TO WS-CHECK-FILE-STATUS.
+036000    	PERFORM FILE-STATUS-CHECK.
+036100    	CLOSE REPORT-FILE.
+036200    	MOVE WS-REPORT-STATUS TO WS-CHECK-FILE-STATUS.
+036300    	PERFORM FILE-STATUS-CHECK.
+036400
+036500*    SHARED I/O-ERROR ABORT, CALLED AFTER EVERY OPEN, CLOSE AND
+036600*    READ/WRITE.  STATUS "00" (SUCCESS) AND "10" (AT END) ARE THE
+036700*    ONLY CODES THAT DO NOT REPRESENT AN ERROR CONDITION.  ON ANY
+036800*    OTHER STATUS THIS RUNS THE FULL CLOSING-PROCEDURE (CHECKPOINT
+036900*    WRITTEN RESTART-NEEDED, JOURNAL/REJECT FILES CLOSED, RUN-
+037000*    SUMMARY BANNER WRITTEN) BEFORE ABENDING, SO AN OPERATOR STILL
+037100*    GETS THE BANNER AND THE NEXT RUN CAN RESUME MID-FILE.  THE
+037200*    CLOSING-IN-PROGRESS SWITCH KEEPS A FAILURE WHILE CLOSING ITSELF
+037300*    (E.G. CLOSING A FILE WHOSE EARLIER OPEN FAILED) FROM RE-ENTERING
+037400*    CLOSING-PROCEDURE; IT IS LOGGED AND FLAGGED BUT CLOSING-PROCEDURE
+037500*    IS LEFT TO RUN TO COMPLETION, WITH PROGRAM-DONE DEFERRED TO
+037600*    WHICHEVER CALL STARTED THE CLOSING SEQUENCE.
+037700 FILE-STATUS-CHECK.
+037800    	IF WS-CHECK-FILE-STATUS NOT = "00" AND
+037900    	   WS-CHECK-FILE-STATUS NOT = "10"
+038000    	DISPLAY "FILE I/O ERROR ON " WS-CHECK-FILE-NAME
+038100    	" - STATUS = " WS-CHECK-FILE-STATUS
+038200    	SET WS-RC-ABEND TO TRUE
+038300    	SET ABEND-OCCURRED TO TRUE
+038400    	IF CLOSING-NOT-IN-PROGRESS
+038500    	PERFORM CLOSING-PROCEDURE
+038600    	PERFORM PROGRAM-DONE
+038700    	END-IF
+038800    	END-IF.
+038900
+039000*    SHARED CENTURY-WINDOWING UTILITY.  ANY PARAGRAPH THAT NEEDS TO
+039100*    EXPAND A TWO-DIGIT YEAR TO A FULL CCYY MOVES IT TO
+039200*    WS-TWO-DIGIT-YEAR AND PERFORMS THIS, SO EVERY JOB APPLIES THE
+039300*    SAME WS-CENTURY-WINDOW RULE AND NEVER DISAGREES ON DUE DATES.
+039400 WINDOW-TWO-DIGIT-YEAR.
+039500    	IF WS-TWO-DIGIT-YEAR < WS-CENTURY-WINDOW
+039600    	COMPUTE WS-WINDOWED-CCYY = 2000 + WS-TWO-DIGIT-YEAR
+039700    	ELSE
+039800    	COMPUTE WS-WINDOWED-CCYY = 1900 + WS-TWO-DIGIT-YEAR
+039900    	END-IF.
+040000
+040100*    ILLUSTRATES THE STANDARD UPDATE/AUDIT PATTERN: PROGRAMS
+040200*    DERIVED FROM THIS TEMPLATE SHOULD REPLACE THE BODY OF THIS
+040300*    PARAGRAPH WITH THEIR OWN MASTER-FILE UPDATE LOGIC, KEEPING THE
+040400*    PERFORM WRITE-JOURNAL-RECORD SO EVERY UPDATE STAYS AUDITED.
+040500 UPDATE-MASTER-RECORD.
+040600    	MOVE WS-LAST-KEY-PROCESSED TO WS-JOURNAL-KEY.
+040700    	PERFORM WRITE-JOURNAL-RECORD.
+040800
+040900*    SHARED BEFORE/AFTER AUDIT WRITER.  ANY PARAGRAPH THAT UPDATES A
+041000*    MASTER RECORD MOVES THE KEY AND OLD/NEW IMAGES TO WS-JOURNAL-KEY,
+041100*    WS-JOURNAL-BEFORE AND WS-JOURNAL-AFTER, THEN PERFORMS THIS.
+041200 WRITE-JOURNAL-RECORD.
+041300    	MOVE WS-WORK-PROGRAM-ID TO JNL-PROGRAM-ID.
+041400    	ACCEPT JNL-DATE FROM DATE YYYYMMDD.
+041500    	ACCEPT JNL-TIME FROM TIME.
+041600    	MOVE WS-JOURNAL-KEY TO JNL-RECORD-KEY.
+041700    	MOVE WS-JOURNAL-BEFORE TO JNL-BEFORE-IMAGE.
+041800    	MOVE WS-JOURNAL-AFTER TO JNL-AFTER-IMAGE.
+041900    	WRITE JOURNAL-RECORD.
+042000    	MOVE "JOURNAL-FILE" TO WS-CHECK-FILE-NAME.
+042100    	MOVE WS-JOURNAL-STATUS TO WS-CHECK-FILE-STATUS.
+042200    	PERFORM FILE-STATUS-CHECK.
+042300
+042400*    ILLUSTRATES THE STANDARD VALIDATE/REJECT PATTERN: PROGRAMS
+042500*    DERIVED FROM THIS TEMPLATE REPLACE THE CONDITION BELOW WITH
+042600*    THEIR OWN EDITS, KEEPING THE PERFORM WRITE-REJECT-RECORD SO A
+042700*    FAILED RECORD IS SUSPENDED INSTEAD OF ABENDING OR BEING LOST.
+042800 VALIDATE-RECORD.
+042900    	SET RECORD-ACCEPTED TO TRUE.
+043000    	IF NOT PARM-MODE-TEST AND NOT PARM-MODE-PRODUCTION
+043100    	MOVE PARM-RECORD TO WS-REJECT-ORIGINAL-RECORD
+043200    	MOVE "PARM-MODE-SWITCH" TO WS-REJECT-FAILING-FIELD
+043300    	MOVE "R001" TO WS-REJECT-REASON-CODE
+043400    	PERFORM WRITE-REJECT-RECORD
+043500    	ADD 1 TO WS-RECORDS-REJECTED
+043600    	IF WS-RETURN-CODE < 4
+043700    	SET WS-RC-WARNING TO TRUE
+043800    	END-IF
+043900    	SET RECORD-REJECTED TO TRUE
+044000    	END-IF.
+044100
+044200*    SHARED REJECT WRITER.  ANY VALIDATION PARAGRAPH MOVES THE
+044300*    ORIGINAL RECORD, FAILING FIELD NAME AND REASON CODE TO
+044400*    WS-REJECT-ORIGINAL-RECORD, WS-REJECT-FAILING-FIELD AND
+044500*    WS-REJECT-REASON-CODE, THEN PERFORMS THIS.
+044600 WRITE-REJECT-RECORD.
+044700    	MOVE WS-REJECT-ORIGINAL-RECORD TO REJ-ORIGINAL-RECORD.
+044800    	MOVE WS-REJECT-FAILING-FIELD TO REJ-FAILING-FIELD.
+044900    	MOVE WS-REJECT-REASON-CODE TO REJ-REASON-CODE.
+045000    	WRITE REJECT-RECORD.
+045100    	MOVE "REJECT-FILE" TO WS-CHECK-FILE-NAME.
+045200    	MOVE WS-REJECT-STATUS TO WS-CHECK-FILE-STATUS.
+045300    	PERFORM FILE-STATUS-CHECK.
+045400
+045500*    STANDARD OUTBOUND CALL TO A SHARED SUBPROGRAM (E.G. A
+045600*    CUSTOMER-LOOKUP SERVICE).  THE CALLING PARAGRAPH MOVES THE
+045700*    REQUEST CODE AND KEY TO WS-COMM-AREA, PERFORMS THIS, THEN
+045800*    CHECKS CA-STATUS IN THE RETURNED COMM-AREA.
+045900 CALL-EXTERNAL.
+046000    	CALL "CUSTLOOKUP" USING WS-COMM-AREA.
+046100    	IF CA-STATUS-ERROR
+046200    	DISPLAY "CUSTLOOKUP FAILED FOR KEY " CA-KEY
+046300    	IF WS-RETURN-CODE < 8
+046400    	SET WS-RC-DATA-ERROR TO TRUE
+046500    	END-IF
+046600    	END-IF.
+046700
+046800*    ILLUSTRATES THE STANDARD PER-RECORD PROCESSING PATTERN:
+046900*    PROGRAMS DERIVED FROM THIS TEMPLATE REPLACE THIS WITH THEIR
+047000*    OWN READ LOOP, KEEPING WS-RECORD-COUNT/WS-RECORDS-READ/
+047100*    WS-RECORDS-WRITTEN AND WS-LAST-KEY-PROCESSED MAINTAINED SO
+047200*    THE CHECKPOINT (REQ 000) RESUMES FROM THE RIGHT KEY AND THE
+047300*    RUN-SUMMARY BANNER (REQ 003) STAYS ACCURATE, AND SKIPPING
+047400*    THE UPDATE/CALL-EXTERNAL PATH WHEN VALIDATE-RECORD REJECTS.
+047500 MAIN-PROCESS.
+047600    	ADD 1 TO WS-RECORD-COUNT.
+047700    	ADD 1 TO WS-RECORDS-READ.
+047800    	PERFORM VALIDATE-RECORD.
+047900    	IF RECORD-ACCEPTED
+048000    	MOVE "LKUP" TO CA-REQUEST-CODE
+048100    	MOVE WS-LAST-KEY-PROCESSED TO CA-KEY
+048200    	PERFORM CALL-EXTERNAL
+048300    	PERFORM UPDATE-MASTER-RECORD
+048400    	ADD 1 TO WS-RECORDS-WRITTEN
+048500    	END-IF.
