@@ -0,0 +1,13 @@
+      ****************************************************************
+      * AUDITREC.CPY
+      * JOURNAL/AUDIT RECORD WRITTEN BY WRITE-JOURNAL-RECORD FOR EVERY
+      * UPDATE MADE IN MAIN-PROCESS.  GIVES A BEFORE/AFTER TRAIL OF
+      * WHAT A GIVEN RUN CHANGED ON A MASTER FILE.
+      ****************************************************************
+       05  JNL-PROGRAM-ID            PIC X(08).
+       05  JNL-TIMESTAMP.
+           10  JNL-DATE                  PIC 9(08).
+           10  JNL-TIME                  PIC 9(08).
+       05  JNL-RECORD-KEY            PIC X(20).
+       05  JNL-BEFORE-IMAGE          PIC X(80).
+       05  JNL-AFTER-IMAGE           PIC X(80).
