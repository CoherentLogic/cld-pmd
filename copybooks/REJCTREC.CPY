@@ -0,0 +1,10 @@
+      ****************************************************************
+      * REJCTREC.CPY
+      * REJECT/SUSPENSE RECORD.  ANY VALIDATION PARAGRAPH IN
+      * MAIN-PROCESS THAT FAILS A RECORD WRITES ONE OF THESE INSTEAD
+      * OF ABENDING THE RUN OR SILENTLY DROPPING THE RECORD, SO
+      * OPERATIONS CAN REVIEW AND RE-KEY IT THE NEXT BUSINESS DAY.
+      ****************************************************************
+       05  REJ-ORIGINAL-RECORD       PIC X(132).
+       05  REJ-FAILING-FIELD         PIC X(30).
+       05  REJ-REASON-CODE           PIC X(04).
