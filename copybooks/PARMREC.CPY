@@ -0,0 +1,16 @@
+      ****************************************************************
+      * PARMREC.CPY
+      * STANDARD RUN-PARAMETER CARD LAYOUT READ BY OPENING-PROCEDURE
+      * BEFORE MAIN-PROCESS IS PERFORMED.  EVERY SHOP BATCH JOB BUILT
+      * FROM TEMPLATE.COB TAKES ITS RUN PARAMETERS IN THIS FORMAT SO
+      * OPERATORS ONLY HAVE TO LEARN ONE PARAMETER-CARD LAYOUT.
+      ****************************************************************
+       05  PARM-RUN-DATE             PIC X(08).
+       05  PARM-MODE-SWITCH          PIC X(01).
+           88  PARM-MODE-TEST            VALUE "T".
+           88  PARM-MODE-PRODUCTION      VALUE "P".
+       05  PARM-CYCLE-FLAG           PIC X(01).
+           88  PARM-CYCLE-DAILY          VALUE "D".
+           88  PARM-CYCLE-WEEKLY         VALUE "W".
+           88  PARM-CYCLE-MONTHLY        VALUE "M".
+       05  FILLER                    PIC X(70).
