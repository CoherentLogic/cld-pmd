@@ -0,0 +1,18 @@
+      ****************************************************************
+      * DATEUTIL.CPY
+      * CENTRALIZED DATE-WINDOW/CENTURY CONTROLS.  OPENING-PROCEDURE
+      * POPULATES WS-CURRENT-DATE FROM ACCEPT FROM DATE ON EVERY RUN
+      * SO ALL DOWNSTREAM PROGRAMS BUILT FROM THIS TEMPLATE SHARE THE
+      * SAME CURRENT DATE AND THE SAME TWO-DIGIT-YEAR WINDOWING RULE
+      * (VIA WS-CENTURY-WINDOW) WHEN THEY EXPAND A TWO-DIGIT YEAR ON
+      * A MASTER RECORD TO A FULL CENTURY.
+      ****************************************************************
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-CCYY           PIC 9(04).
+           05  WS-CURRENT-MM             PIC 9(02).
+           05  WS-CURRENT-DD             PIC 9(02).
+      *    YEARS BELOW THE WINDOW ARE TAKEN AS 20XX, AT OR ABOVE AS
+      *    19XX - SHOP STANDARD WINDOWING RULE, ALL JOBS MUST AGREE.
+       01  WS-CENTURY-WINDOW             PIC 9(02)  VALUE 50.
+       01  WS-TWO-DIGIT-YEAR             PIC 9(02)  VALUE ZERO.
+       01  WS-WINDOWED-CCYY              PIC 9(04)  VALUE ZERO.
