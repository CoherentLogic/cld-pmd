@@ -0,0 +1,14 @@
+      ****************************************************************
+      * COMMAREA.CPY
+      * STANDARD COMM-AREA FOR OUTBOUND CALLS TO SHARED SUBPROGRAMS.
+      * REQUEST CODE SELECTS THE SUBPROGRAM FUNCTION, KEY IS THE
+      * LOOKUP ARGUMENT, AND STATUS IS SET BY THE SUBPROGRAM ON
+      * RETURN.
+      ****************************************************************
+       05  CA-REQUEST-CODE           PIC X(04).
+       05  CA-KEY                    PIC X(20).
+       05  CA-STATUS                 PIC X(02).
+           88  CA-STATUS-OK                    VALUE "00".
+           88  CA-STATUS-NOT-FOUND             VALUE "04".
+           88  CA-STATUS-ERROR                 VALUE "08".
+       05  CA-RESPONSE-DATA          PIC X(80).
