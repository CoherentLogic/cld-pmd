@@ -0,0 +1,13 @@
+      ****************************************************************
+      * CHKPTREC.CPY
+      * CHECKPOINT/RESTART CONTROL RECORD, KEYED BY PROGRAM-ID.
+      * ONE ROW PER JOB.  HOLDS THE LAST KEY SUCCESSFULLY PROCESSED
+      * AND THE RUNNING RECORD COUNT SO OPENING-PROCEDURE CAN RESTART
+      * A JOB MID-FILE INSTEAD OF REPROCESSING FROM THE TOP.
+      ****************************************************************
+       05  CK-PROGRAM-ID             PIC X(08).
+       05  CK-LAST-KEY-PROCESSED     PIC X(20).
+       05  CK-RECORD-COUNT           PIC 9(09) COMP-3.
+       05  CK-RESTART-FLAG           PIC X(01).
+           88  CK-RESTART-NEEDED         VALUE "Y".
+           88  CK-RESTART-NOT-NEEDED     VALUE "N".
